@@ -0,0 +1,58 @@
+000000 *> ................................................................... <*
+000000 *> CBL - EXAMPLE-DRIVER                   :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *>                                        :     -__            __-     <*
+000000 *> Teoman Deniz                           : :    :!1!-_    _-!1!:    : <*
+000000 *> maximum-tension.com                    : ::                      :: <*
+000000 *>                                        : :!:    : :: : :  :  ::::!: <*
+000000 *> ...................................... :  :!:: :!:!1:!:!::1:::!!!:  <*
+000000 *> : C - Maximum Tension : C 2024/08/08 : :  ::!::!!1001010!:!11!!::   <*
+000000 *> :.....................:..............: :  :!1!!11000000000011!!:    <*
+000000 *> : License - NON       : U 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
+000000 *> :.....................:..............: :      ::::!::!:::!::::      <*
+000000 *> .......................................:........................... <*
+000000 *> CALLS EACH EXAMPLE-* PROGRAM IN-PROCESS, IN PLACE OF CHAINING THEM
+000000 *> AS SEPARATE JCL STEPS. A PROCEDURE DIVISION WITH A USING CLAUSE ON
+000000 *> ITS PRIMARY ENTRY POINT CANNOT BE LINK-EDITED AS A FREESTANDING
+000000 *> JOB-STEP PROGRAM, SO EACH OF THE FIVE KEEPS ITS ORIGINAL,
+000000 *> USING-FREE PRIMARY ENTRY POINT FOR JCL/STANDALONE USE AND EXPOSES
+000000 *> A SECOND, ALTERNATE ENTRY POINT (NUMVAR-DRVR, STRIDX-DRVR,
+000000 *> IFELSE-DRVR, EXPARA-DRVR, EXDISP-DRVR) THAT TAKES DRIVER-LINKAGE -
+000000 *> THIS PROGRAM CALLS THOSE ALTERNATE ENTRY POINTS BY NAME.
+000000 *> EXAMPLE-IF-ELSE RUNS FIRST SO ITS BRACKET CLASSIFICATION IS
+000000 *> ALREADY IN DRIVER-LINKAGE BY THE TIME EXAMPLE-NUMERIC-VARIABLE
+000000 *> IS CALLED.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EXAMPLE-DRIVER.
+000300 ENVIRONMENT DIVISION.
+000400 DATA DIVISION.
+000500 WORKING-STORAGE SECTION.
+000510     COPY DRVLINK.
+000520     77 WS-DRIVER-RC PIC S9(4) VALUE ZERO.
+000600 PROCEDURE DIVISION.
+000700 0000-MAIN.
+000710     MOVE SPACES TO DRVL-BRACKET-CODE.
+000720     MOVE ZERO TO DRVL-RETURN-CODE.
+000725     MOVE ZERO TO WS-DRIVER-RC.
+000730     CALL 'IFELSE-DRVR' USING DRIVER-LINKAGE.
+000732     PERFORM 0100-CHECK-RETURN-CODE THRU 0100-EXIT.
+000740     CALL 'NUMVAR-DRVR' USING DRIVER-LINKAGE.
+000742     PERFORM 0100-CHECK-RETURN-CODE THRU 0100-EXIT.
+000750     CALL 'STRIDX-DRVR' USING DRIVER-LINKAGE.
+000752     PERFORM 0100-CHECK-RETURN-CODE THRU 0100-EXIT.
+000760     CALL 'EXPARA-DRVR' USING DRIVER-LINKAGE.
+000762     PERFORM 0100-CHECK-RETURN-CODE THRU 0100-EXIT.
+000770     CALL 'EXDISP-DRVR' USING DRIVER-LINKAGE.
+000772     PERFORM 0100-CHECK-RETURN-CODE THRU 0100-EXIT.
+000790     MOVE WS-DRIVER-RC TO RETURN-CODE.
+000800     STOP RUN.
+000810
+000820 0100-CHECK-RETURN-CODE.
+000830     IF DRVL-RETURN-CODE NOT = ZERO
+000840         DISPLAY 'SUBPROGRAM RETURNED RC=' DRVL-RETURN-CODE
+000845     END-IF.
+000850     IF DRVL-RETURN-CODE > WS-DRIVER-RC
+000855         MOVE DRVL-RETURN-CODE TO WS-DRIVER-RC
+000860     END-IF.
+000870 0100-EXIT.
+000880     EXIT.
