@@ -8,22 +8,143 @@
 000000 *> ...................................... :  :!:: :!:!1:!:!::1:::!!!:  <*
 000000 *> : C - Maximum Tension : C 2024/02/03 : :  ::!::!!1001010!:!11!!::   <*
 000000 *> :.....................:..............: :  :!1!!11000000000011!!:    <*
-000000 *> : License - NON       : U 2024/02/06 : :   ::::!!!1!!1!!!1!!!::     <*
+000000 *> : License - NON       : U 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
 000000 *> :.....................:..............: :      ::::!::!:::!::::      <*
 000000 *> .......................................:........................... <*
 000000 *> GO TO <PARAGPRAH>. <- GO TO A PARAGRAPH
 000000 *> PERFORM <PARAGRAPH>. <- CALL A PARAGRAPH
 000000 *> EXIT. <- EXIT FROM A PARAGRAPH THAT CALLED VIA "PERFROM"
-000100	IDENTIFICATION DIVISION.
-000200	PROGRAM-ID. EXAMPLE-PARAGRAPHS.
-000300	PROCEDURE DIVISION.
-000400	0001-MAIN.
-000500		PERFORM TEST-PARAGRAPH.
-000600		DISPLAY 'CONTINUING PROCESS...'.
-000700		GO TO EXIT-PROGRAM.
-000800	TEST-PARAGRAPH.
-000900		DISPLAY 'HERE WE ARE IN THE PARAGRAPH'.
-001000	EXIT.
-001100	EXIT-PROGRAM.
-001200		DISPLAY 'PROGRAM CLOSING...'.
-001300		STOP RUN.
+000000 *> 2024/08/08 TD - ADDED A TRANSACTION-CODE DISPATCHER OVER PARATRAN
+000000 *>                 SO NEW TRANSACTIONS CAN BE WIRED IN WITHOUT
+000000 *>                 TOUCHING 0001-MAIN.
+000000 *> 2024/08/08 TD - CHECKPOINT/RESTART ADDED - PARACKPT HOLDS THE
+000000 *>                 COUNT OF TRANSACTIONS ALREADY DISPATCHED SO A
+000000 *>                 RERUN SKIPS PAST WORK A PRIOR RUN FINISHED.
+000000 *> 2024/08/08 TD - RETURN-CODE NOW REFLECTS WHETHER ANY UNKNOWN
+000000 *>                 TRANSACTION CODES WERE SEEN DURING THE RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EXAMPLE-PARAGRAPHS.
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT TRAN-FILE ASSIGN TO "PARATRAN"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000345     SELECT CHECKPOINT-FILE ASSIGN TO "PARACKPT"
+000346         ORGANIZATION IS LINE SEQUENTIAL
+000347         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  TRAN-FILE.
+000380 01  TRAN-RECORD.
+000390     05 TRAN-CODE PIC X(04).
+000395 FD  CHECKPOINT-FILE.
+000396 01  CHECKPOINT-RECORD.
+000397     05 CKPT-COUNT PIC 9(06).
+000400 WORKING-STORAGE SECTION.
+000410     77 WS-EOF-SWITCH PIC X VALUE 'N'.
+000420         88 EOF-YES VALUE 'Y'.
+000430     77 WS-CKPT-FILE-STATUS PIC XX VALUE '00'.
+000440     77 WS-CKPT-COUNT PIC 9(06) VALUE ZERO.
+000450     77 WS-TRAN-COUNT PIC 9(06) VALUE ZERO.
+000460     77 WS-ERROR-SW PIC X VALUE 'N'.
+000470         88 ANY-ERRORS VALUE 'Y'.
+000480     77 WS-AUDIT-PGM-NAME PIC X(32)
+000485         VALUE 'EXAMPLE-PARAGRAPHS'.
+000490     77 WS-AUDIT-RC PIC S9(4) VALUE ZERO.
+000492     77 WS-DRVL-RETURN-CODE PIC S9(4) VALUE ZERO.
+000495 LINKAGE SECTION.
+000496     COPY DRVLINK.
+000700 PROCEDURE DIVISION.
+000705 0000-MAIN-ENTRY.
+000710     PERFORM 0001-MAIN THRU EXIT-PROGRAM-EXIT.
+000715     GOBACK.
+000720
+000725*>    EXPARA-DRVR IS THE ALTERNATE ENTRY POINT EXAMPLE-DRIVER USES
+000730*>    TO RUN THIS PROGRAM IN-PROCESS, HANDING THE REAL RETURN CODE
+000735*>    BACK OUT THROUGH THE SHARED DRVLINK EXCHANGE AREA.
+000740     ENTRY 'EXPARA-DRVR' USING DRIVER-LINKAGE.
+000745 0000-DRVR-ENTRY.
+000750     PERFORM 0001-MAIN THRU EXIT-PROGRAM-EXIT.
+000755     MOVE WS-DRVL-RETURN-CODE TO DRVL-RETURN-CODE.
+000760     GOBACK.
+000765
+000800 0001-MAIN.
+000802     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'START' WS-AUDIT-RC.
+000805     PERFORM 0100-READ-CHECKPOINT THRU 0100-EXIT.
+000810     PERFORM TEST-PARAGRAPH.
+000820     DISPLAY 'CONTINUING PROCESS...'.
+000830     PERFORM 1000-DISPATCH-TRANSACTIONS THRU 1000-EXIT.
+000835     PERFORM 0200-WRITE-CHECKPOINT THRU 0200-EXIT.
+000840     GO TO EXIT-PROGRAM.
+000900 TEST-PARAGRAPH.
+001000     DISPLAY 'HERE WE ARE IN THE PARAGRAPH'.
+001100 EXIT.
+001200
+001300 1000-DISPATCH-TRANSACTIONS.
+001310     OPEN INPUT TRAN-FILE.
+001320     READ TRAN-FILE
+001330         AT END MOVE 'Y' TO WS-EOF-SWITCH
+001340     END-READ.
+001350     PERFORM 1100-DISPATCH-ONE THRU 1100-EXIT
+001360         UNTIL EOF-YES.
+001370     CLOSE TRAN-FILE.
+001380 1000-EXIT.
+001390     EXIT.
+001400
+001500 1100-DISPATCH-ONE.
+001505     IF WS-TRAN-COUNT < WS-CKPT-COUNT
+001506         CONTINUE
+001507     ELSE
+001510         EVALUATE TRAN-CODE
+001520             WHEN 'TEST'
+001530                 PERFORM TEST-PARAGRAPH
+001540             WHEN 'DISP'
+001550                 DISPLAY 'DISP TRANSACTION RECEIVED'
+001560             WHEN OTHER
+001570                 DISPLAY 'UNKNOWN TRANSACTION CODE ' TRAN-CODE
+001575                 MOVE 'Y' TO WS-ERROR-SW
+001580         END-EVALUATE
+001585     END-IF.
+001587     ADD 1 TO WS-TRAN-COUNT.
+001588     PERFORM 0200-WRITE-CHECKPOINT THRU 0200-EXIT.
+001590     READ TRAN-FILE
+001600         AT END MOVE 'Y' TO WS-EOF-SWITCH
+001610     END-READ.
+001620 1100-EXIT.
+001630     EXIT.
+001700
+001800 EXIT-PROGRAM.
+001810     IF ANY-ERRORS
+001820         MOVE 4 TO RETURN-CODE
+001830     ELSE
+001840         MOVE 0 TO RETURN-CODE
+001850     END-IF.
+001860     MOVE RETURN-CODE TO WS-AUDIT-RC.
+001870     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'END' WS-AUDIT-RC.
+001880     MOVE WS-AUDIT-RC TO WS-DRVL-RETURN-CODE.
+001900     DISPLAY 'PROGRAM CLOSING...'.
+001990 EXIT-PROGRAM-EXIT.
+001995     EXIT.
+002100
+002200 0100-READ-CHECKPOINT.
+002210     MOVE ZERO TO WS-CKPT-COUNT.
+002220     OPEN INPUT CHECKPOINT-FILE.
+002230     IF WS-CKPT-FILE-STATUS = '00'
+002240         READ CHECKPOINT-FILE
+002250             NOT AT END MOVE CKPT-COUNT TO WS-CKPT-COUNT
+002260         END-READ
+002270         CLOSE CHECKPOINT-FILE
+002280     END-IF.
+002290     IF WS-CKPT-COUNT > ZERO
+002300         DISPLAY 'RESTARTING AFTER ' WS-CKPT-COUNT ' TRANSACTIONS'
+002310     END-IF.
+002320 0100-EXIT.
+002330     EXIT.
+002340
+002400 0200-WRITE-CHECKPOINT.
+002410     OPEN OUTPUT CHECKPOINT-FILE.
+002420     MOVE WS-TRAN-COUNT TO CKPT-COUNT.
+002430     WRITE CHECKPOINT-RECORD.
+002440     CLOSE CHECKPOINT-FILE.
+002450 0200-EXIT.
+002460     EXIT.
