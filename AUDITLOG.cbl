@@ -0,0 +1,55 @@
+000000 *> ................................................................... <*
+000000 *> CBL - AUDITLOG                         :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *>                                        :     -__            __-     <*
+000000 *> Teoman Deniz                           : :    :!1!-_    _-!1!:    : <*
+000000 *> maximum-tension.com                    : ::                      :: <*
+000000 *>                                        : :!:    : :: : :  :  ::::!: <*
+000000 *> ...................................... :  :!:: :!:!1:!:!::1:::!!!:  <*
+000000 *> : C - Maximum Tension : C 2024/08/08 : :  ::!::!!1001010!:!11!!::   <*
+000000 *> :.....................:..............: :  :!1!!11000000000011!!:    <*
+000000 *> : License - NON       : U 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
+000000 *> :.....................:..............: :      ::::!::!:::!::::      <*
+000000 *> .......................................:........................... <*
+000000 *> SHARED AUDIT-TRAIL SUBPROGRAM - CALLED FROM EACH EXAMPLE-* PROGRAM
+000000 *> AT START AND AGAIN AT TERMINATION. APPENDS ONE LINE TO AUDITLOG
+000000 *> PER CALL: CALLING PROGRAM, EVENT, RUN DATE/TIME, RETURN CODE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AUDITLOG.
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000345         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  AUDIT-FILE.
+000380 01  AUDIT-RECORD PIC X(80).
+000400 WORKING-STORAGE SECTION.
+000410     77 WS-AUDIT-LINE PIC X(80).
+000420     77 WS-AUDIT-DATE PIC 9(6).
+000430     77 WS-AUDIT-TIME PIC 9(8).
+000435     77 WS-AUDIT-FILE-STATUS PIC XX VALUE '00'.
+000500 LINKAGE SECTION.
+000510 01  AUDIT-PROGRAM-NAME PIC X(32).
+000520 01  AUDIT-EVENT PIC X(05).
+000530 01  AUDIT-RETURN-CODE PIC S9(4).
+000600 PROCEDURE DIVISION USING AUDIT-PROGRAM-NAME AUDIT-EVENT
+000610     AUDIT-RETURN-CODE.
+000700 0000-MAIN.
+000710     ACCEPT WS-AUDIT-DATE FROM DATE.
+000720     ACCEPT WS-AUDIT-TIME FROM TIME.
+000722     OPEN EXTEND AUDIT-FILE.
+000724     IF WS-AUDIT-FILE-STATUS = '35'
+000726         OPEN OUTPUT AUDIT-FILE
+000728     END-IF.
+000740     MOVE SPACES TO WS-AUDIT-LINE.
+000750     STRING AUDIT-PROGRAM-NAME DELIMITED BY SPACE
+000760         ' ' AUDIT-EVENT DELIMITED BY SIZE
+000770         ' DATE=' WS-AUDIT-DATE ' TIME=' WS-AUDIT-TIME
+000780         ' RC=' AUDIT-RETURN-CODE DELIMITED BY SIZE
+000790         INTO WS-AUDIT-LINE.
+000800     WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+000810     CLOSE AUDIT-FILE.
+000820     GOBACK.
