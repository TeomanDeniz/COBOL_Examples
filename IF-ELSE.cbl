@@ -8,7 +8,7 @@
 000000 *> ...................................... :  :!:: :!:!1:!:!::1:::!!!:  <*
 000000 *> : C - Maximum Tension : C 2024/02/03 : :  ::!::!!1001010!:!11!!::   <*
 000000 *> :.....................:..............: :  :!1!!11000000000011!!:    <*
-000000 *> : License - NON       : U 2024/02/06 : :   ::::!!!1!!1!!!1!!!::     <*
+000000 *> : License - NON       : U 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
 000000 *> :.....................:..............: :      ::::!::!:::!::::      <*
 000000 *> .......................................:........................... <*
 000000 *> IF VAR =  - EQUAL
@@ -17,29 +17,156 @@
 000000 *> IF VAR >  - GREAHER
 000000 *> IF VAR => - EQUAL OR GREATHER
 000000 *> IF VAR =< - EQUAL OR LESS
-000100	IDENTIFICATION DIVISION.
-000200	PROGRAM-ID. EXAMPLE-IF-ELSE.
-000300	DATA DIVISION.
-000400		WORKING-STORAGE SECTION.
-000500			77 VAR_NUMBER PIC 99.
-000600	PROCEDURE DIVISION.
-000700	0001-MAIN.
-000800		MOVE 10 TO VAR_NUMBER.
-000900		*> ........................ [v] EQUAL [v] ....................... <*
-001000		IF VAR_NUMBER = 10
-001100			DISPLAY 'VAR_NUMBER IS 10.'
-001200		END-IF.
-001300		*> ........................ [^] EQUAL [^] ....................... <*
-001400		*> ..................... [v] NOT EQUAL [v] ...................... <*
-001500		IF VAR_NUMBER <> 10
-001600			DISPLAY 'VAR_NUMBER IS NOT 10.'
-001700		END-IF.
-001800		*> ..................... [^] NOT EQUAL [^] ...................... <*
-001900		*> ........................ [v] ELSE [v] ........................ <*
-002000		IF VAR_NUMBER > 5
-002100			DISPLAY 'VAR_NUMBER IS GREATER THAN 5.'
-002200		ELSE
-002300			DISPLAY 'VAR_NUMBER IS NOT GREATER THAN 5.'
-002400		END-IF.
-002500		*> ........................ [^] ELSE [^] ........................ <*
-002600		STOP RUN.
+000000 *> 2024/08/08 TD - EQUAL/GREATER THRESHOLDS NOW COME FROM IFPARM
+000000 *>                 INSTEAD OF BEING COMPILED-IN LITERALS.
+000000 *> 2024/08/08 TD - ELSE LEG REPLACED WITH A LOW/MEDIUM/HIGH
+000000 *>                 BRACKET EVALUATE DRIVEN BY BRACKETS.CPY.
+000000 *> 2024/08/08 TD - IFPARM VALUES ARE NOW EDITED BEFORE USE -
+000000 *>                 BAD CARDS ARE REJECTED TO IFERR AND THE
+000000 *>                 COMPILED-IN DEFAULTS STAY IN EFFECT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EXAMPLE-IF-ELSE.
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT PARM-FILE ASSIGN TO "IFPARM"
+000332         ORGANIZATION IS LINE SEQUENTIAL.
+000334     SELECT ERROR-FILE ASSIGN TO "IFERR"
+000336         ORGANIZATION IS LINE SEQUENTIAL.
+000338     SELECT OPTIONAL MAINT-FILE ASSIGN TO "MAINTVAL"
+000340         ORGANIZATION IS INDEXED
+000342         ACCESS MODE IS RANDOM
+000344         RECORD KEY IS MAINT-KEY
+000346         FILE STATUS IS WS-MAINT-FILE-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  PARM-FILE.
+000380 01  PARM-RECORD.
+000390     05 PARM-EQUAL-VALUE   PIC 99.
+000400     05 PARM-GREATER-VALUE PIC 99.
+000405 FD  ERROR-FILE.
+000406 01  ERROR-RECORD PIC X(80).
+000407 FD  MAINT-FILE.
+000408     COPY MAINTVAL.
+000410 WORKING-STORAGE SECTION.
+000420     COPY BRACKETS.
+000500     77 VAR_NUMBER PIC 99.
+000510     77 WS-EQUAL-VALUE PIC 99 VALUE 10.
+000520     77 WS-GREATER-VALUE PIC 99 VALUE 5.
+000530     77 WS-PARM-SWITCH PIC X VALUE 'N'.
+000540         88 PARM-READ-OK VALUE 'Y'.
+000545     77 WS-PARM-VALID-SW PIC X VALUE 'Y'.
+000546         88 PARM-VALID VALUE 'Y'.
+000547     77 WS-ERROR-LINE PIC X(80).
+000548     77 WS-AUDIT-PGM-NAME PIC X(32)
+000549         VALUE 'EXAMPLE-IF-ELSE'.
+000550     77 WS-AUDIT-RC PIC S9(4) VALUE ZERO.
+000552     77 WS-MAINT-FILE-STATUS PIC XX VALUE '00'.
+000553     77 WS-DRVL-BRACKET-CODE PIC X(10) VALUE SPACES.
+000554     77 WS-DRVL-RETURN-CODE PIC S9(4) VALUE ZERO.
+000560 LINKAGE SECTION.
+000570     COPY DRVLINK.
+000700 PROCEDURE DIVISION.
+000710 0000-MAIN-ENTRY.
+000715     PERFORM 0001-MAIN THRU 0001-EXIT.
+000720     GOBACK.
+000725
+000730*>    IFELSE-DRVR IS THE ALTERNATE ENTRY POINT EXAMPLE-DRIVER USES
+000735*>    TO RUN THIS PROGRAM IN-PROCESS, HANDING THE BRACKET
+000740*>    CLASSIFICATION AND THE AUDIT RETURN CODE BACK OUT THROUGH
+000745*>    THE SHARED DRVLINK EXCHANGE AREA.
+000750     ENTRY 'IFELSE-DRVR' USING DRIVER-LINKAGE.
+000755 0000-DRVR-ENTRY.
+000760     PERFORM 0001-MAIN THRU 0001-EXIT.
+000765     MOVE WS-DRVL-BRACKET-CODE TO DRVL-BRACKET-CODE.
+000770     MOVE WS-DRVL-RETURN-CODE TO DRVL-RETURN-CODE.
+000775     GOBACK.
+000780
+000800 0001-MAIN.
+000802     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'START' WS-AUDIT-RC.
+000805     OPEN OUTPUT ERROR-FILE.
+000810     PERFORM 0500-READ-PARM THRU 0500-EXIT.
+000818     MOVE 10 TO VAR_NUMBER.
+000819     PERFORM 0600-READ-MAINT THRU 0600-EXIT.
+000820     CLOSE ERROR-FILE.
+000900     *> ........................ [v] EQUAL [v] ....................... <*
+001000     IF VAR_NUMBER = WS-EQUAL-VALUE
+001100         DISPLAY 'VAR_NUMBER IS ' WS-EQUAL-VALUE '.'
+001200     END-IF.
+001300     *> ........................ [^] EQUAL [^] ....................... <*
+001400     *> ..................... [v] NOT EQUAL [v] ...................... <*
+001500     IF VAR_NUMBER <> WS-EQUAL-VALUE
+001600         DISPLAY 'VAR_NUMBER IS NOT ' WS-EQUAL-VALUE '.'
+001700     END-IF.
+001800     *> ..................... [^] NOT EQUAL [^] ...................... <*
+001900     *> .................... [v] BRACKET EVALUATE [v] .................. <*
+002000     EVALUATE TRUE
+002010         WHEN VAR_NUMBER <= BRK-1-MAX
+002020             DISPLAY 'VAR_NUMBER BRACKET IS ' BRK-1-LABEL
+002022             MOVE BRK-1-LABEL TO WS-DRVL-BRACKET-CODE
+002030         WHEN VAR_NUMBER <= WS-GREATER-VALUE
+002040             DISPLAY 'VAR_NUMBER BRACKET IS ' BRK-2-LABEL
+002042             MOVE BRK-2-LABEL TO WS-DRVL-BRACKET-CODE
+002050         WHEN OTHER
+002060             DISPLAY 'VAR_NUMBER BRACKET IS ' BRK-3-LABEL
+002062             MOVE BRK-3-LABEL TO WS-DRVL-BRACKET-CODE
+002070     END-EVALUATE.
+002500     *> .................... [^] BRACKET EVALUATE [^] .................. <*
+002550     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'END' WS-AUDIT-RC.
+002560     MOVE WS-AUDIT-RC TO WS-DRVL-RETURN-CODE.
+002590 0001-EXIT.
+002595     EXIT.
+002700
+002800 0500-READ-PARM.
+002810     OPEN INPUT PARM-FILE.
+002820     READ PARM-FILE
+002830         AT END
+002832             DISPLAY 'IFPARM EMPTY - USING DEFAULTS'
+002840         NOT AT END
+002845             PERFORM 0550-VALIDATE-PARM THRU 0550-EXIT
+002850             IF PARM-VALID
+002860                 MOVE PARM-EQUAL-VALUE TO WS-EQUAL-VALUE
+002862                 MOVE PARM-GREATER-VALUE TO WS-GREATER-VALUE
+002864                 MOVE 'Y' TO WS-PARM-SWITCH
+002866             END-IF
+002880     END-READ.
+002890     CLOSE PARM-FILE.
+002900 0500-EXIT.
+002910     EXIT.
+002920
+002930 0550-VALIDATE-PARM.
+002935     MOVE 'Y' TO WS-PARM-VALID-SW.
+002940     IF PARM-EQUAL-VALUE NOT NUMERIC
+002945         OR PARM-GREATER-VALUE NOT NUMERIC
+002950         MOVE 'N' TO WS-PARM-VALID-SW
+002955         MOVE 'IFPARM REJECTED - NOT NUMERIC' TO WS-ERROR-LINE
+002960         WRITE ERROR-RECORD FROM WS-ERROR-LINE
+002965     END-IF.
+002970     IF PARM-VALID AND PARM-GREATER-VALUE NOT > BRK-1-MAX
+002975         MOVE 'N' TO WS-PARM-VALID-SW
+002980         MOVE 'IFPARM REJECTED - BAD GREATER-VAL' TO WS-ERROR-LINE
+002985         WRITE ERROR-RECORD FROM WS-ERROR-LINE
+002990     END-IF.
+002995 0550-EXIT.
+002996     EXIT.
+002997
+002998 0600-READ-MAINT.
+002999     OPEN INPUT MAINT-FILE.
+003000     IF WS-MAINT-FILE-STATUS = '00'
+003001         MOVE 'MAINTVAL' TO MAINT-KEY
+003002         READ MAINT-FILE
+003003             INVALID KEY
+003004                 CONTINUE
+003005             NOT INVALID KEY
+003006                 IF MAINT-VAR-NUMBER IS NUMERIC
+003007                     MOVE MAINT-VAR-NUMBER TO VAR_NUMBER
+003008                 ELSE
+003009                     MOVE 'MAINTVAL REJECTED - NOT NUMERIC'
+003010                         TO WS-ERROR-LINE
+003011                     WRITE ERROR-RECORD FROM WS-ERROR-LINE
+003012                 END-IF
+003013         END-READ
+003014         CLOSE MAINT-FILE
+003015     END-IF.
+003016 0600-EXIT.
+003017     EXIT.
