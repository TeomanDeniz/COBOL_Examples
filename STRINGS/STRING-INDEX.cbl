@@ -1,5 +1,5 @@
 000000*> .................................................................... <*
-000000*> CBL - IF-ELSE                           :      Maximum Tension       <*
+000000*> CBL - STRING-INDEX                     :      Maximum Tension       <*
 000000*> ........................................:........................... <*
 000000*>                                         :     -__            __-     <*
 000000*> Teoman Deniz                            : :    :!1!-_    _-!1!:    : <*
@@ -8,20 +8,218 @@
 000000*> ....................................... :  :!:: :!:!1:!:!::1:::!!!:  <*
 000000*> : C - Maximum Tension :: C 2024/02/03 : :  ::!::!!1001010!:!11!!::   <*
 000000*> :.....................::..............: :  :!1!!11000000000011!!:    <*
-000000*> : License - NON       :: U 2024/02/16 : :   ::::!!!1!!1!!!1!!!::     <*
+000000*> : License - NON       :: U 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
 000000*> :.....................::..............: :      ::::!::!:::!::::      <*
-000000*> ........................................:........................... <*
-000000*> STR-TEST( <START> : <END> )
+000000*> .......................................:........................... <*
+000000*> STR-VALUE( <START> : <LENGTH> )
+000000*> 2024/08/08 TD - DRIVEN FROM STRFILE NOW, ONE EXTRACTION PER RECORD.
+000000*> 2024/08/08 TD - EXTRACTED VALUE NOW SNAPSHOTS THROUGH THE SAME
+000000*>                 SHARED TRANSACTION-RECORD COPYBOOK THAT
+000000*>                 NUMERIC-VARIABLE USES FOR ITS CSV SNAPSHOT.
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. EXAMPLE-STRING-INDEX.
-000300 DATA DIVISION.
-000401 WORKING-STORAGE SECTION.
-000502 77 STR-TEST       PIC X(20) VALUE "HELLO, WORLD".
-000602 77 CHAR-CHARACTER PIC X     VALUE "W".
-000702 77 INT-INDEX      PIC 9(3)  VALUE 0.
-000800 PROCEDURE DIVISION.
-000900 0001-MAIN.
-001001 SET INT-INDEX TO 2.
-001101 MOVE STR-TEST(INT-INDEX:INT-INDEX) TO CHAR-CHARACTER.
-001202 DISPLAY CHAR-CHARACTER.
-001301 STOP RUN.
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000600     SELECT STR-FILE ASSIGN TO "STRFILE"
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS DYNAMIC
+000630         RECORD KEY IS STR-REC-ID
+000640         FILE STATUS IS WS-STR-FILE-STATUS.
+000800     SELECT REPORT-FILE ASSIGN TO "STRRPT"
+000900         ORGANIZATION IS LINE SEQUENTIAL.
+001000 DATA DIVISION.
+001100 FILE SECTION.
+001200 FD  STR-FILE.
+001300 01  STR-RECORD.
+001305     05 STR-REC-ID PIC 9(6).
+001310     05 STR-MODE PIC X.
+001320         88 MODE-EXTRACT VALUE 'E'.
+001330         88 MODE-SEARCH  VALUE 'S'.
+001340     05 STR-SOURCE-LEN PIC 9(3).
+001400     05 STR-VALUE     PIC X(60).
+001500     05 STR-START-POS PIC 9(3).
+001600     05 STR-END-POS   PIC 9(3).
+001610     05 STR-SEARCH-VALUE PIC X(20).
+001620     05 STR-SEARCH-LEN PIC 9(3).
+001700 FD  REPORT-FILE.
+001800 01  REPORT-RECORD PIC X(120).
+001900 WORKING-STORAGE SECTION.
+001950     COPY TRANSACTION-RECORD.
+002000     77 WS-LENGTH        PIC 9(3).
+002100     77 WS-EXTRACTED     PIC X(60).
+002200     77 WS-REPORT-LINE   PIC X(120).
+002210     77 WS-VALUE-LEN     PIC 9(3) VALUE 60. *> MATCHES STR-VALUE PIC
+002212     77 WS-TRUNC-SW      PIC X VALUE 'N'.
+002214         88 VALUE-TRUNCATED VALUE 'Y'.
+002216     77 WS-TRUNC-MARKER  PIC X(20).
+002220     77 WS-SEARCH-POS    PIC 9(3).
+002230     77 WS-FOUND-POS     PIC 9(3).
+002240     77 WS-SEARCH-DONE-SW PIC X VALUE 'N'.
+002250         88 SEARCH-DONE VALUE 'Y'.
+002300     77 WS-EOF-SWITCH    PIC X VALUE 'N'.
+002400         88 EOF-YES VALUE 'Y'.
+002410     77 WS-STR-FILE-STATUS PIC XX.
+002420     77 WS-LOOKUP-KEY     PIC 9(6).
+002430     77 WS-AUDIT-PGM-NAME PIC X(32)
+002435         VALUE 'EXAMPLE-STRING-INDEX'.
+002440     77 WS-AUDIT-RC       PIC S9(4) VALUE ZERO.
+002442     77 WS-DRVL-RETURN-CODE PIC S9(4) VALUE ZERO.
+002450 LINKAGE SECTION.
+002460     COPY DRVLINK.
+002470     77 LNK-LOOKUP-KEY PIC 9(6).
+002500 PROCEDURE DIVISION.
+002510 0000-MAIN-ENTRY.
+002520     PERFORM 0000-MAIN THRU 0000-EXIT.
+002530     GOBACK.
+002540
+002550*>    STRIDX-DRVR IS THE ALTERNATE ENTRY POINT EXAMPLE-DRIVER USES
+002560*>    TO RUN THIS PROGRAM IN-PROCESS - SAME BATCH PASS AS THE
+002570*>    NORMAL JCL STEP, WITH THE AUDIT RETURN CODE HANDED BACK
+002580*>    THROUGH THE SHARED DRVLINK EXCHANGE AREA.
+002590     ENTRY 'STRIDX-DRVR' USING DRIVER-LINKAGE.
+002600 0000-DRVR-ENTRY.
+002610     PERFORM 0000-MAIN THRU 0000-EXIT.
+002620     MOVE WS-DRVL-RETURN-CODE TO DRVL-RETURN-CODE.
+002630     GOBACK.
+002640
+002650 0000-MAIN.
+002700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002900         UNTIL EOF-YES.
+003000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003090 0000-EXIT.
+003095     EXIT.
+003200
+003300 1000-INITIALIZE.
+003350     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'START' WS-AUDIT-RC.
+003400     OPEN INPUT STR-FILE.
+003500     OPEN OUTPUT REPORT-FILE.
+003520     IF WS-STR-FILE-STATUS NOT = '00'
+003540         DISPLAY '*** STR-FILE OPEN FAILED, STATUS='
+003550             WS-STR-FILE-STATUS
+003560         MOVE 'Y' TO WS-EOF-SWITCH
+003580     ELSE
+003600         READ STR-FILE NEXT RECORD
+003700             AT END MOVE 'Y' TO WS-EOF-SWITCH
+003800         END-READ
+003820     END-IF.
+003900 1000-EXIT.
+004000     EXIT.
+004100
+004200 2000-PROCESS-RECORD.
+004202     PERFORM 2010-HANDLE-RECORD THRU 2010-EXIT.
+005300     READ STR-FILE NEXT RECORD
+005400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+005500     END-READ.
+005600 2000-EXIT.
+005700     EXIT.
+005710
+005715 2010-HANDLE-RECORD.
+004205     PERFORM 2050-CHECK-TRUNCATION THRU 2050-EXIT.
+004210     EVALUATE TRUE
+004220         WHEN MODE-EXTRACT
+004230             PERFORM 2100-EXTRACT THRU 2100-EXIT
+004240         WHEN MODE-SEARCH
+004250             PERFORM 2200-SEARCH THRU 2200-EXIT
+004260         WHEN OTHER
+004270             DISPLAY 'UNKNOWN STR-MODE - RECORD SKIPPED'
+004280     END-EVALUATE.
+005718 2010-EXIT.
+005719     EXIT.
+005800
+005801 2050-CHECK-TRUNCATION.
+005802     MOVE 'N' TO WS-TRUNC-SW.
+005803     IF STR-SOURCE-LEN > WS-VALUE-LEN
+005804         MOVE 'Y' TO WS-TRUNC-SW
+005805         DISPLAY '*** WARNING - SOURCE VALUE TRUNCATED, WAS '
+005806             STR-SOURCE-LEN ' BYTES, FIELD HOLDS ' WS-VALUE-LEN
+005807     END-IF.
+005808 2050-EXIT.
+005809     EXIT.
+005810
+005811 2100-EXTRACT.
+005815     MOVE STR-VALUE TO TRAN-STR-VALUE.
+005820     COMPUTE WS-LENGTH = STR-END-POS - STR-START-POS + 1.
+005830     MOVE SPACES TO WS-EXTRACTED.
+005840     MOVE STR-VALUE(STR-START-POS:WS-LENGTH) TO WS-EXTRACTED.
+005845     MOVE SPACE TO WS-TRUNC-MARKER.
+005846     IF VALUE-TRUNCATED
+005847         MOVE '*** TRUNCATED ***' TO WS-TRUNC-MARKER
+005848     END-IF.
+005850     MOVE SPACES TO WS-REPORT-LINE.
+005860     STRING TRAN-STR-VALUE DELIMITED BY SIZE
+005870         ' (' STR-START-POS ':' STR-END-POS ') = '
+005880         WS-EXTRACTED DELIMITED BY SIZE
+005885         ' ' WS-TRUNC-MARKER DELIMITED BY SIZE
+005890         INTO WS-REPORT-LINE.
+005900     DISPLAY WS-REPORT-LINE.
+005910     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+005920 2100-EXIT.
+005930     EXIT.
+005940
+005950 2200-SEARCH.
+005955     MOVE STR-VALUE TO TRAN-STR-VALUE.
+005960     MOVE ZERO TO WS-FOUND-POS.
+005970     MOVE 1 TO WS-SEARCH-POS.
+005980     MOVE 'N' TO WS-SEARCH-DONE-SW.
+005990     PERFORM 2220-SEARCH-STEP THRU 2220-EXIT
+006000         UNTIL SEARCH-DONE.
+006005     MOVE SPACE TO WS-TRUNC-MARKER.
+006006     IF VALUE-TRUNCATED
+006007         MOVE '*** TRUNCATED ***' TO WS-TRUNC-MARKER
+006008     END-IF.
+006010     MOVE SPACES TO WS-REPORT-LINE.
+006020     STRING STR-VALUE DELIMITED BY SIZE
+006030         ' SEARCH ' STR-SEARCH-VALUE(1:STR-SEARCH-LEN)
+006040         DELIMITED BY SIZE
+006050         ' FOUND AT ' WS-FOUND-POS ' ' WS-TRUNC-MARKER
+006055         DELIMITED BY SIZE
+006060         INTO WS-REPORT-LINE.
+006070     DISPLAY WS-REPORT-LINE.
+006080     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+006090 2200-EXIT.
+006100     EXIT.
+006110
+006120 2220-SEARCH-STEP.
+006130     IF WS-SEARCH-POS > (WS-VALUE-LEN - STR-SEARCH-LEN + 1)
+006140         MOVE 'Y' TO WS-SEARCH-DONE-SW
+006150     ELSE
+006160         IF STR-VALUE(WS-SEARCH-POS:STR-SEARCH-LEN) =
+006170                 STR-SEARCH-VALUE(1:STR-SEARCH-LEN)
+006180             MOVE WS-SEARCH-POS TO WS-FOUND-POS
+006190             MOVE 'Y' TO WS-SEARCH-DONE-SW
+006200         ELSE
+006210             ADD 1 TO WS-SEARCH-POS
+006220         END-IF
+006230     END-IF.
+006240 2220-EXIT.
+006250     EXIT.
+006260
+006270*>    1050-LOOKUP-BY-KEY IS THE RANDOM-ACCESS ENTRY POINT - A CICS
+006280*>    OR OTHER ONLINE PROGRAM CAN CALL 'STRIDX-LOOKUP' USING A KEY
+006290*>    TO PULL ONE RECORD WITHOUT A BATCH PASS. STR-FILE MUST
+006295*>    ALREADY BE OPEN IN THIS RUN UNIT - 1000-INITIALIZE OPENS IT
+006297*>    ON THE NORMAL BATCH PATH, SO AN ONLINE CALLER SHARING THIS
+006298*>    LOAD MODULE WITH THE BATCH DRIVER GETS THAT FOR FREE.
+006299     ENTRY 'STRIDX-LOOKUP' USING LNK-LOOKUP-KEY.
+006300 1050-LOOKUP-BY-KEY.
+006305     MOVE LNK-LOOKUP-KEY TO WS-LOOKUP-KEY.
+006310     MOVE WS-LOOKUP-KEY TO STR-REC-ID.
+006320     READ STR-FILE
+006330         INVALID KEY
+006340             DISPLAY 'NO STR-FILE RECORD FOR KEY ' WS-LOOKUP-KEY
+006350         NOT INVALID KEY
+006360             PERFORM 2010-HANDLE-RECORD THRU 2010-EXIT
+006370     END-READ.
+006380 1050-EXIT.
+006390     EXIT.
+006395     GOBACK.
+006400
+005900 9000-TERMINATE.
+006000     CLOSE STR-FILE.
+006100     CLOSE REPORT-FILE.
+006150     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'END' WS-AUDIT-RC.
+006160     MOVE WS-AUDIT-RC TO WS-DRVL-RETURN-CODE.
+006200 9000-EXIT.
+006300     EXIT.
