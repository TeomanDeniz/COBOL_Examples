@@ -0,0 +1,59 @@
+//EXBATCH  JOB (ACCTNO),'NIGHTLY EXAMPLE BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* ................................................................
+//* NIGHTLY BATCH STREAM FOR THE EXAMPLE-* SUITE.
+//* ONE STEP PER PROGRAM, RUN IN THE ORDER BELOW. EACH STEP AFTER
+//* THE FIRST IS CONDITIONED TO BYPASS IF ANY EARLIER STEP ABENDED
+//* OR CAME BACK WITH A NONZERO RETURN CODE, SO A BAD NUMERIC-
+//* VARIABLE RUN DOESN'T GO ON TO CLASSIFY OR REPORT AGAINST DATA
+//* THAT WAS NEVER PRODUCED.
+//* PGM= NAMES BELOW ARE THE LOAD-MODULE NAMES THE LINKAGE EDITOR
+//* PRODUCES FOR EACH EXAMPLE-* PROGRAM-ID.
+//* 2024/08/08 TD - FIRST CUT OF THE CHAINED STREAM.
+//* ................................................................
+//*
+//STEP010  EXEC PGM=NUMVAR
+//TRANFILE DD DSN=PROD.EXAMPLE.TRANFILE,DISP=SHR
+//NUMEXCP  DD DSN=PROD.EXAMPLE.NUMEXCP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NUMCSV   DD DSN=PROD.EXAMPLE.NUMCSV,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NUMSRT   DD UNIT=SYSDA,SPACE=(TRK,(10,10))
+//NUMSRTD  DD DSN=&&SRTOUT,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.EXAMPLE.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=STRIDX,COND=(0,NE,STEP010)
+//STRFILE  DD DSN=PROD.EXAMPLE.STRFILE,DISP=SHR
+//STRRPT   DD DSN=PROD.EXAMPLE.STRRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.EXAMPLE.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IFELSE,COND=((0,NE,STEP010),(0,NE,STEP020))
+//IFPARM   DD DSN=PROD.EXAMPLE.IFPARM,DISP=SHR
+//IFERR    DD DSN=PROD.EXAMPLE.IFERR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MAINTVAL DD DSN=PROD.EXAMPLE.MAINTVAL,DISP=SHR
+//AUDITLOG DD DSN=PROD.EXAMPLE.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EXPARA,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//PARATRAN DD DSN=PROD.EXAMPLE.PARATRAN,DISP=SHR
+//PARACKPT DD DSN=PROD.EXAMPLE.PARACKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.EXAMPLE.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=EXDISP,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040))
+//DISPRPT  DD DSN=PROD.EXAMPLE.DISPRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MAINTVAL DD DSN=PROD.EXAMPLE.MAINTVAL,DISP=SHR
+//AUDITLOG DD DSN=PROD.EXAMPLE.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
