@@ -1,54 +1,261 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EXAMPLE-NUMERIC-VARIABLE.
-DATA DIVISION.
-	WORKING-STORAGE SECTION.
-		77 NUM1 PIC 99. *> VALUE MUST BE 0 TO 99
-		77 NUM2 PIC 9(2). *> 9x2 99
-		77 RESULT PIC 9(3) VALUE 42. *> 9x2 999 START VALUE 042
-PROCEDURE DIVISION.
-0001-MAIN.
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] SET VARIABLE [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-	SET NUM1 TO 15 *> SAME
-	MOVE 5 TO NUM2 *> SAME
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] SET VARIABLE [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] COLLECT [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-	ADD NUM1 TO NUM2 GIVING RESULT
-*>      NUM1  + NUM2   =    RESULT
-*>        15  +    5   =    20
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] COLLECT [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] SUBTRACT [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-	SUBTRACT NUM1 FROM NUM2 GIVING RESULT
-*>           NUM1  -   NUM2   =    RESULT
-*>             15  -      5   =    10
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] SUBTRACT [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] MULTIPLY [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-	MULTIPLY NUM1 BY NUM2 GIVING RESULT
-*>           NUM1  *   NUM2   =    RESULT
-*>             15  *      5   =    75
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] MULTIPLY [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] DIVIDE [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-	DIVIDE NUM2 INTO NUM1 GIVING RESULT
-*>           NUM1  /   NUM2   =    RESULT
-*>                 X                         !!! IT'S WORKS OPPOSITE !!!
-*>             15  /      5   =    3
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] DIVIDE [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] POW [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-	COMPUTE RESULT = NUM2 ** NUM1.
-*>          RESULT = NUM2  ^ NUM1
-*>          759375 =   15^5
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] POW [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] MODULUS [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-	MOVE NUM1 TO RESULT
-	PERFORM UNTIL RESULT < NUM2
-		SUBTRACT RESULT FROM NUM2 GIVING RESULT
-	END-PERFORM.
-	DISPLAY RESULT *> NUM1 % NUM2 = RESULT
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] MODULUS [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-
-STOP RUN.
+000000*> .................................................................... <*
+000000*> CBL - NUMERIC-VARIABLE                  :      Maximum Tension       <*
+000000*> ........................................:........................... <*
+000000*>                                         :     -__            __-     <*
+000000*> Teoman Deniz                            : :    :!1!-_    _-!1!:    : <*
+000000*> maximum-tension.com                     : ::                      :: <*
+000000*>                                         : :!:    : :: : :  :  ::::!: <*
+000000*> ....................................... :  :!:: :!:!1:!:!::1:::!!!:  <*
+000000*> : C - Maximum Tension :: C 2024/02/03 : :  ::!::!!1001010!:!11!!::   <*
+000000*> :.....................::..............: :  :!1!!11000000000011!!:    <*
+000000*> : License - NON       :: U 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
+000000*> :.....................::..............: :      ::::!::!:::!::::      <*
+000000*> .......................................:........................... <*
+000000*> 2024/08/08 TD - NUM1/NUM2 NO LONGER HARDCODED, READ FROM TRANFILE.
+000000*> 2024/08/08 TD - CSV LINES NOW BUILT FROM THE SHARED
+000000*>                 TRANSACTION-RECORD SNAPSHOT, NOT NUM1/NUM2/
+000000*>                 RESULT DIRECTLY - STRING-INDEX USES THE SAME
+000000*>                 COPYBOOK FOR ITS STR-VALUE SNAPSHOT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EXAMPLE-NUMERIC-VARIABLE.
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000600     SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
+000710     SELECT EXCEPTION-FILE ASSIGN TO "NUMEXCP"
+000720         ORGANIZATION IS LINE SEQUENTIAL.
+000730     SELECT CSV-FILE ASSIGN TO "NUMCSV"
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750     SELECT SORT-WORK ASSIGN TO "NUMSRT".
+000760     SELECT SORTED-FILE ASSIGN TO "NUMSRTD"
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000800 DATA DIVISION.
+000900 FILE SECTION.
+001000 FD  TRANS-FILE.
+001100 01  TRANS-RECORD.
+001200     05 NUM1 PIC S9(3) SIGN IS TRAILING SEPARATE.
+001300     05 NUM2 PIC S9(3) SIGN IS TRAILING SEPARATE.
+001310 FD  EXCEPTION-FILE.
+001320 01  EXCEPTION-RECORD PIC X(60).
+001330 FD  CSV-FILE.
+001340 01  CSV-RECORD PIC X(40).
+001350 SD  SORT-WORK.
+001360 01  SORT-RECORD.
+001370     05 SRT-NUM1 PIC S9(3) SIGN IS TRAILING SEPARATE.
+001372     05 SRT-NUM2 PIC S9(3) SIGN IS TRAILING SEPARATE.
+001380 FD  SORTED-FILE.
+001390 01  SORTED-RECORD.
+001392     05 OUT-NUM1 PIC S9(3) SIGN IS TRAILING SEPARATE.
+001394     05 OUT-NUM2 PIC S9(3) SIGN IS TRAILING SEPARATE.
+001400 WORKING-STORAGE SECTION.
+001405     COPY TRANSACTION-RECORD.
+001500     77 RESULT PIC S9(5) VALUE 42. *> SIGNED SO DEBIT/CREDIT WORK
+001550     77 WS-QUOTIENT PIC S9(5) COMP.
+001560     77 WS-EXCEPTION-LINE PIC X(60).
+001570     77 WS-OPERATION PIC X(8).
+001580     77 WS-CSV-LINE PIC X(40).
+001590     77 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+001592     77 WS-LINES-WRITTEN PIC 9(7) VALUE ZERO.
+001594     77 WS-HASH-TOTAL PIC S9(9) VALUE ZERO.
+001596     77 WS-RECONCILE-LINE PIC X(60).
+001597     77 WS-PRIOR-NUM1 PIC S9(3).
+001598     77 WS-SUBTOTAL PIC S9(7) VALUE ZERO.
+001599     77 WS-FIRST-RECORD-SW PIC X VALUE 'Y'.
+001600     77 WS-EOF-SWITCH PIC X VALUE 'N'.
+001700         88 EOF-YES VALUE 'Y'.
+001710     77 WS-AUDIT-PGM-NAME PIC X(32)
+001715         VALUE 'EXAMPLE-NUMERIC-VARIABLE'.
+001720     77 WS-AUDIT-RC PIC S9(4) VALUE ZERO.
+001722     77 WS-DRVL-BRACKET-CODE PIC X(10) VALUE SPACES.
+001724     77 WS-DRVL-RETURN-CODE PIC S9(4) VALUE ZERO.
+001730 LINKAGE SECTION.
+001740     COPY DRVLINK.
+001800 PROCEDURE DIVISION.
+001810 0000-MAIN-ENTRY.
+001815     PERFORM 0000-MAIN THRU 0000-EXIT.
+001820     GOBACK.
+001825
+001830*>    NUMVAR-DRVR IS THE ALTERNATE ENTRY POINT EXAMPLE-DRIVER USES
+001835*>    TO RUN THIS PROGRAM IN-PROCESS, TAKING THE BRACKET
+001840*>    CLASSIFICATION IN AND HANDING THE AUDIT RETURN CODE BACK OUT
+001845*>    THROUGH THE SHARED DRVLINK EXCHANGE AREA.
+001850     ENTRY 'NUMVAR-DRVR' USING DRIVER-LINKAGE.
+001855 0000-DRVR-ENTRY.
+001860     MOVE DRVL-BRACKET-CODE TO WS-DRVL-BRACKET-CODE.
+001865     PERFORM 0000-MAIN THRU 0000-EXIT.
+001870     MOVE WS-DRVL-RETURN-CODE TO DRVL-RETURN-CODE.
+001875     GOBACK.
+001880
+001900 0000-MAIN.
+002000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002100     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002200         UNTIL EOF-YES.
+002250     IF WS-RECORDS-READ > 0
+002260         PERFORM 2050-WRITE-SUBTOTAL THRU 2050-EXIT
+002270     END-IF.
+002300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002390 0000-EXIT.
+002395     EXIT.
+002500
+002600 1000-INITIALIZE.
+002605     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'START' WS-AUDIT-RC.
+002606     IF WS-DRVL-BRACKET-CODE NOT = SPACES
+002607         DISPLAY 'RECEIVED BRACKET FROM DRIVER: '
+002608             WS-DRVL-BRACKET-CODE
+002609     END-IF.
+002610     SORT SORT-WORK ON DESCENDING KEY SRT-NUM1
+002620         USING TRANS-FILE
+002630         GIVING SORTED-FILE.
+002700     OPEN INPUT SORTED-FILE.
+002710     OPEN OUTPUT EXCEPTION-FILE.
+002720     OPEN OUTPUT CSV-FILE.
+002730     MOVE 'Y' TO WS-FIRST-RECORD-SW.
+002800     PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+003100 1000-EXIT.
+003200     EXIT.
+003210
+003220 1100-READ-NEXT.
+003230     READ SORTED-FILE
+003240         AT END MOVE 'Y' TO WS-EOF-SWITCH
+003250         NOT AT END
+003260             ADD 1 TO WS-RECORDS-READ
+003270             MOVE OUT-NUM1 TO NUM1
+003280             MOVE OUT-NUM2 TO NUM2
+003290     END-READ.
+003292 1100-EXIT.
+003294     EXIT.
+003300
+003400 2000-PROCESS-RECORD.
+003410     IF WS-FIRST-RECORD-SW = 'Y'
+003420         MOVE NUM1 TO WS-PRIOR-NUM1
+003430         MOVE 'N' TO WS-FIRST-RECORD-SW
+003440     ELSE
+003450         IF NUM1 NOT = WS-PRIOR-NUM1
+003460             PERFORM 2050-WRITE-SUBTOTAL THRU 2050-EXIT
+003470             MOVE NUM1 TO WS-PRIOR-NUM1
+003480             MOVE ZERO TO WS-SUBTOTAL
+003490         END-IF
+003495     END-IF.
+003500*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] COLLECT [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+003600     ADD NUM1 TO NUM2 GIVING RESULT.
+003700*>      NUM1  + NUM2   =    RESULT
+003800     DISPLAY 'ADD      ' NUM1 ' + ' NUM2 ' = ' RESULT.
+003810     MOVE 'ADD' TO WS-OPERATION.
+003820     PERFORM 2200-WRITE-CSV-LINE THRU 2200-EXIT.
+003900*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] COLLECT [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+004000
+004100*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] SUBTRACT [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+004200     SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
+004300*>           NUM1  -   NUM2   =    RESULT
+004400     DISPLAY 'SUBTRACT ' NUM1 ' - ' NUM2 ' = ' RESULT.
+004410     MOVE 'SUBTRACT' TO WS-OPERATION.
+004420     PERFORM 2200-WRITE-CSV-LINE THRU 2200-EXIT.
+004500*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] SUBTRACT [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+004600
+004700*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] MULTIPLY [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+004800     MULTIPLY NUM1 BY NUM2 GIVING RESULT.
+004900*>           NUM1  *   NUM2   =    RESULT
+005000     DISPLAY 'MULTIPLY ' NUM1 ' * ' NUM2 ' = ' RESULT.
+005010     MOVE 'MULTIPLY' TO WS-OPERATION.
+005020     PERFORM 2200-WRITE-CSV-LINE THRU 2200-EXIT.
+005100*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] MULTIPLY [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+005200
+005300*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] DIVIDE [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+005400     DIVIDE NUM2 INTO NUM1 GIVING RESULT
+005410         ON SIZE ERROR
+005420             PERFORM 2100-DIVIDE-EXCEPTION THRU 2100-EXIT
+005450         NOT ON SIZE ERROR
+005500*>           NUM1  /   NUM2   =    RESULT
+005600             DISPLAY 'DIVIDE   ' NUM1 ' / ' NUM2 ' = ' RESULT
+005610             MOVE 'DIVIDE' TO WS-OPERATION
+005620             PERFORM 2200-WRITE-CSV-LINE THRU 2200-EXIT
+005650     END-DIVIDE.
+005700*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] DIVIDE [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+005800
+005900*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] POW [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+005905*>    DRIVER PASSES THE HIGH BRACKET THROUGH AS A HIGHER-OVERFLOW-
+005910*>    RISK SIGNAL - WHEN IT IS SET, THE POW STEP IS SKIPPED RATHER
+005915*>    THAN RUN INTO THE SIZE ERROR TRAP. A STANDALONE JCL-STEP RUN
+005920*>    NEVER SETS WS-DRVL-BRACKET-CODE, SO ITS POW STEP IS UNCHANGED.
+005925     IF WS-DRVL-BRACKET-CODE = 'HIGH'
+005930         DISPLAY 'POW SKIPPED - DRIVER BRACKET IS HIGH'
+005935     ELSE
+006000       COMPUTE RESULT = NUM2 ** NUM1
+006010         ON SIZE ERROR
+006020             DISPLAY 'POW ' NUM2 ' ^ ' NUM1 ' OVERFLOWS RESULT'
+006040         NOT ON SIZE ERROR
+006050             DISPLAY 'POW      ' NUM2 ' ^ ' NUM1 ' = ' RESULT
+006055             MOVE 'POW' TO WS-OPERATION
+006057             PERFORM 2200-WRITE-CSV-LINE THRU 2200-EXIT
+006060       END-COMPUTE
+006065     END-IF.
+006100*>          RESULT = NUM2  ^ NUM1
+006300*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] POW [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+006400
+006500*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [v] MODULUS [v] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+006600*>    DIRECT REMAINDER - NO LONGER A SUBTRACT LOOP, SO IT STAYS
+006650*>    CONSTANT-TIME REGARDLESS OF HOW LARGE NUM1/NUM2 GET.
+006700     DIVIDE NUM1 BY NUM2 GIVING WS-QUOTIENT REMAINDER RESULT
+006710         ON SIZE ERROR
+006720             PERFORM 2100-DIVIDE-EXCEPTION THRU 2100-EXIT
+006730         NOT ON SIZE ERROR
+006740             DISPLAY 'MODULUS  ' NUM1 ' % ' NUM2 ' = ' RESULT
+006750             MOVE 'MODULUS' TO WS-OPERATION
+006760             PERFORM 2200-WRITE-CSV-LINE THRU 2200-EXIT
+006770     END-DIVIDE.
+007100*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>> [^] MODULUS [^] <<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+007200
+007300     PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+007600 2000-EXIT.
+007700     EXIT.
+007800
+007810 2050-WRITE-SUBTOTAL.
+007815     DISPLAY 'SUBTOTAL FOR NUM1=' WS-PRIOR-NUM1
+007820         ' RESULT TOTAL=' WS-SUBTOTAL.
+007825 2050-EXIT.
+007830     EXIT.
+007840
+007850 2100-DIVIDE-EXCEPTION.
+007860     MOVE SPACES TO WS-EXCEPTION-LINE.
+007870     STRING 'DIVIDE BY ZERO  NUM1=' NUM1 ' NUM2=' NUM2
+007880         DELIMITED BY SIZE INTO WS-EXCEPTION-LINE.
+007890     WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+007895     DISPLAY WS-EXCEPTION-LINE.
+007898 2100-EXIT.
+007899     EXIT.
+007900
+007905 2200-WRITE-CSV-LINE.
+007907     MOVE NUM1 TO TRAN-NUM1.
+007908     MOVE NUM2 TO TRAN-NUM2.
+007909     MOVE RESULT TO TRAN-RESULT.
+007910     MOVE SPACES TO WS-CSV-LINE.
+007920     STRING TRAN-NUM1 ',' TRAN-NUM2 ',' DELIMITED BY SIZE
+007922         WS-OPERATION DELIMITED BY SPACE
+007924         ',' TRAN-RESULT DELIMITED BY SIZE INTO WS-CSV-LINE.
+007940     WRITE CSV-RECORD FROM WS-CSV-LINE.
+007941     ADD 1 TO WS-LINES-WRITTEN.
+007942     ADD RESULT TO WS-HASH-TOTAL.
+007943     ADD RESULT TO WS-SUBTOTAL.
+007945 2200-EXIT.
+007946     EXIT.
+007947
+007948 9000-TERMINATE.
+007949     PERFORM 9100-RECONCILE THRU 9100-EXIT.
+008000     CLOSE SORTED-FILE.
+008010     CLOSE EXCEPTION-FILE.
+008020     CLOSE CSV-FILE.
+008030     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'END' WS-AUDIT-RC.
+008035     MOVE WS-AUDIT-RC TO WS-DRVL-RETURN-CODE.
+008100 9000-EXIT.
+008200     EXIT.
+008210
+008220 9100-RECONCILE.
+008230     MOVE SPACES TO WS-RECONCILE-LINE.
+008240     STRING 'RECORDS READ=' WS-RECORDS-READ
+008250         ' LINES WRITTEN=' WS-LINES-WRITTEN
+008260         ' HASH TOTAL=' WS-HASH-TOTAL
+008270         DELIMITED BY SIZE INTO WS-RECONCILE-LINE.
+008280     DISPLAY WS-RECONCILE-LINE.
+008290 9100-EXIT.
+008300     EXIT.
