@@ -8,19 +8,147 @@
 000000 *> +.....................+.....................+ :  :!:: :!:!1:!:!::1:::!!!:  <*
 000000 *> : C - Maximum Tension : Create - 2024/02/03 : :  ::!::!!1001010!:!11!!::   <*
 000000 *> :---------------------:---------------------: :  :!1!!11000000000011!!:    <*
-000000 *> : License - NON       : Update - 2024/02/03 : :   ::::!!!1!!1!!!1!!!::     <*
+000000 *> : License - NON       : Update - 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
 000000 *> +.....................+.....................+ :      ::::!::!:::!::::      <*
 000000 *> ..............................................:........................... <*
 000000 *> DISPLAY . . . NO ADVANCING.
+000000 *> 2024/08/08 TD - OUTPUT NOW GOES TO A DISPRPT PRINT FILE INSTEAD
+000000 *>                 OF THE CONSOLE, WITH A DATE-STAMPED HEADER AND
+000000 *>                 A LINE-COUNT FOOTER.
+000000 *> 2024/08/08 TD - HEADER ALSO CARRIES RUN TIME AND THE PROGRAM
+000000 *>                 VERSION IDENTIFIER.
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. EXAMPLE-DISPLAY-WITHOUT-NEWLINE.
-000300 DATA DIVISION.
-000400 	WORKING-STORAGE SECTION.
-000500 		01 VAR_TEXT PIC X(20) VALUE 'TEOMAN DENIZ!'.
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT REPORT-FILE ASSIGN TO "DISPRPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000345     SELECT OPTIONAL MAINT-FILE ASSIGN TO "MAINTVAL"
+000346         ORGANIZATION IS INDEXED
+000347         ACCESS MODE IS RANDOM
+000348         RECORD KEY IS MAINT-KEY
+000349         FILE STATUS IS WS-MAINT-FILE-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  REPORT-FILE.
+000380 01  REPORT-RECORD PIC X(132).
+000385 FD  MAINT-FILE.
+000390     COPY MAINTVAL.
+000400 WORKING-STORAGE SECTION.
+000500     01 VAR_TEXT PIC X(20) VALUE 'TEOMAN DENIZ!'.
+000510     77 WS-REPORT-LINE PIC X(132).
+000520     77 WS-LINE-COUNT PIC 9(05) VALUE ZERO.
+000530     77 WS-RUN-DATE PIC 9(06).
+000540     77 WS-RUN-DATE-EDIT PIC 99/99/99.
+000550     77 WS-RUN-TIME PIC 9(08).
+000560     77 WS-RUN-TIME-EDIT PIC X(08).
+000570     77 WS-PGM-VERSION PIC X(06) VALUE 'V01.00'.
+000580     77 WS-AUDIT-PGM-NAME PIC X(32)
+000585         VALUE 'EXAMPLE-DISPLAY-WITHOUT-NEWLINE'.
+000590     77 WS-AUDIT-RC PIC S9(4) VALUE ZERO.
+000592     77 WS-MAINT-FILE-STATUS PIC XX VALUE '00'.
+000593     77 WS-DRVL-RETURN-CODE PIC S9(4) VALUE ZERO.
+000595 LINKAGE SECTION.
+000596     COPY DRVLINK.
 000600 PROCEDURE DIVISION.
-000700 	DISPLAY 'THIS IS A TEXT WITH NEWLINE.'.
-000800 	DISPLAY 'THIS IS A TEXT WITHOUT NEWLINE.' NO ADVANCING.
-000900 	DISPLAY VAR_TEXT NO ADVANCING.
-001000 	DISPLAY ' '.
-001100 	*> NEW LINE
-001200 	STOP RUN.
+000601 0000-MAIN-ENTRY.
+000603     PERFORM 0000-MAIN THRU 0000-EXIT.
+000605     GOBACK.
+000607
+000608*>    EXDISP-DRVR IS THE ALTERNATE ENTRY POINT EXAMPLE-DRIVER USES
+000609*>    TO RUN THIS PROGRAM IN-PROCESS, HANDING THE AUDIT RETURN
+000609*>    CODE BACK OUT THROUGH THE SHARED DRVLINK EXCHANGE AREA.
+000610     ENTRY 'EXDISP-DRVR' USING DRIVER-LINKAGE.
+000611 0000-DRVR-ENTRY.
+000612     PERFORM 0000-MAIN THRU 0000-EXIT.
+000613     MOVE WS-DRVL-RETURN-CODE TO DRVL-RETURN-CODE.
+000614     GOBACK.
+000615
+000616 0000-MAIN.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000630     PERFORM 2000-WRITE-BODY THRU 2000-EXIT.
+000640     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000645 0000-EXIT.
+000647     EXIT.
+000660
+000670 1000-INITIALIZE.
+000675     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'START' WS-AUDIT-RC.
+000677     PERFORM 1050-READ-MAINT THRU 1050-EXIT.
+000680     ACCEPT WS-RUN-DATE FROM DATE.
+000690     MOVE WS-RUN-DATE TO WS-RUN-DATE-EDIT.
+000695     ACCEPT WS-RUN-TIME FROM TIME.
+000696     STRING WS-RUN-TIME(1:2) ':' WS-RUN-TIME(3:2) ':'
+000697         WS-RUN-TIME(5:2) DELIMITED BY SIZE
+000698         INTO WS-RUN-TIME-EDIT.
+000700     OPEN OUTPUT REPORT-FILE.
+000710     PERFORM 1100-WRITE-HEADER THRU 1100-EXIT.
+000720 1000-EXIT.
+000730     EXIT.
+000740
+000745 1050-READ-MAINT.
+000746     OPEN INPUT MAINT-FILE.
+000747     IF WS-MAINT-FILE-STATUS = '00'
+000748         MOVE 'MAINTVAL' TO MAINT-KEY
+000749         READ MAINT-FILE
+000750             INVALID KEY
+000751                 CONTINUE
+000752             NOT INVALID KEY
+000753                 IF MAINT-VAR-TEXT NOT = SPACES
+000754                     MOVE MAINT-VAR-TEXT TO VAR_TEXT
+000755                 END-IF
+000756         END-READ
+000757         CLOSE MAINT-FILE
+000758     END-IF.
+000760 1050-EXIT.
+000761     EXIT.
+000762
+000763 1100-WRITE-HEADER.
+000764     MOVE SPACES TO WS-REPORT-LINE.
+000770     STRING 'EXAMPLE-DISPLAY-WITHOUT-NEWLINE ' WS-PGM-VERSION
+000775         DELIMITED BY SIZE
+000780         ' - RUN ' DELIMITED BY SIZE
+000790         WS-RUN-DATE-EDIT DELIMITED BY SIZE
+000795         ' ' WS-RUN-TIME-EDIT DELIMITED BY SIZE
+000800         INTO WS-REPORT-LINE.
+000810     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+000820     ADD 1 TO WS-LINE-COUNT.
+000830 1100-EXIT.
+000840     EXIT.
+000850
+000900 2000-WRITE-BODY.
+001000     MOVE SPACES TO WS-REPORT-LINE.
+001010     STRING 'THIS IS A TEXT WITH NEWLINE.' DELIMITED BY SIZE
+001020         INTO WS-REPORT-LINE.
+001030     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+001040     ADD 1 TO WS-LINE-COUNT.
+001050     MOVE SPACES TO WS-REPORT-LINE.
+001060     STRING 'THIS IS A TEXT WITHOUT NEWLINE.' DELIMITED BY SIZE
+001070         VAR_TEXT DELIMITED BY SIZE
+001072         ' - RUN ' DELIMITED BY SIZE
+001074         WS-RUN-DATE-EDIT DELIMITED BY SIZE
+001076         ' ' WS-RUN-TIME-EDIT DELIMITED BY SIZE
+001078         ' ' WS-PGM-VERSION DELIMITED BY SIZE
+001080         INTO WS-REPORT-LINE.
+001090     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+001100     ADD 1 TO WS-LINE-COUNT.
+001110 2000-EXIT.
+001120     EXIT.
+001130
+001200 9000-TERMINATE.
+001210     PERFORM 9100-WRITE-FOOTER THRU 9100-EXIT.
+001220     CLOSE REPORT-FILE.
+001225     CALL 'AUDITLOG' USING WS-AUDIT-PGM-NAME 'END' WS-AUDIT-RC.
+001227     MOVE WS-AUDIT-RC TO WS-DRVL-RETURN-CODE.
+001230 9000-EXIT.
+001240     EXIT.
+001250
+001300 9100-WRITE-FOOTER.
+001310     MOVE SPACES TO WS-REPORT-LINE.
+001320     STRING 'END OF REPORT - ' DELIMITED BY SIZE
+001330         WS-LINE-COUNT DELIMITED BY SIZE
+001340         ' LINES WRITTEN' DELIMITED BY SIZE
+001350         INTO WS-REPORT-LINE.
+001360     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+001370 9100-EXIT.
+001380     EXIT.
