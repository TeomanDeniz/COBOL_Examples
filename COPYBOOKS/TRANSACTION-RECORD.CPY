@@ -0,0 +1,14 @@
+000000 *> ................................................................... <*
+000000 *> CPY - TRANSACTION-RECORD               :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *> : C - Maximum Tension : C 2024/08/08 :
+000000 *> COMMON TRANSACTION SNAPSHOT SHARED BY THE NUMERIC AND STRING
+000000 *> EXAMPLE PROGRAMS - WHATEVER A PROGRAM IS CURRENTLY WORKING ON
+000000 *> GETS COPIED HERE BEFORE IT IS LOGGED, STRUNG INTO A REPORT
+000000 *> LINE, OR PASSED TO A COMMON SUBPROGRAM. FIELDS A GIVEN PROGRAM
+000000 *> DOES NOT USE ARE LEFT AT THEIR DEFAULT VALUE.
+000100 01  TRANSACTION-RECORD.
+000110     05 TRAN-NUM1       PIC S9(3) SIGN IS TRAILING SEPARATE.
+000120     05 TRAN-NUM2       PIC S9(3) SIGN IS TRAILING SEPARATE.
+000130     05 TRAN-RESULT     PIC S9(5) SIGN IS TRAILING SEPARATE.
+000140     05 TRAN-STR-VALUE  PIC X(60).
