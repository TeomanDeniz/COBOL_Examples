@@ -0,0 +1,12 @@
+000000 *> ................................................................... <*
+000000 *> CPY - DRVLINK                          :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *> : C - Maximum Tension : C 2024/08/08 :
+000000 *> SHARED EXCHANGE AREA BETWEEN EXAMPLE-DRIVER AND WHICHEVER
+000000 *> EXAMPLE-* PROGRAM IT IS CURRENTLY CALLING. EACH PROGRAM'S
+000000 *> LINKAGE SECTION COPIES THIS SAME LAYOUT SO A VALUE ONE
+000000 *> PROGRAM SETS (E.G. EXAMPLE-IF-ELSE'S BRACKET CLASSIFICATION)
+000000 *> IS STILL THERE WHEN THE NEXT PROGRAM IN THE CHAIN IS CALLED.
+000100 01  DRIVER-LINKAGE.
+000110     05 DRVL-BRACKET-CODE   PIC X(10).
+000120     05 DRVL-RETURN-CODE    PIC S9(4).
