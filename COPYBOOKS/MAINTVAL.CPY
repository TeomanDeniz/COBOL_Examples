@@ -0,0 +1,18 @@
+000000 *> ................................................................... <*
+000000 *> CPY - MAINTVAL                         :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *> : C - Maximum Tension : C 2024/08/08 :
+000000 *> ONE-RECORD MAINTENANCE PARAMETER FILE MAINTAINED BY MAINTSCR'S
+000000 *> BMS SCREEN. HOLDS THE HANDFUL OF ONE-OFF TEST VALUES THAT HAVE
+000000 *> NO OTHER EXTERNAL SOURCE (VAR_NUMBER IN EXAMPLE-IF-ELSE AND
+000000 *> VAR_TEXT IN EXAMPLE-DISPLAY-WITHOUT-NEWLINE) SO OPERATIONS CAN
+000000 *> CHANGE THEM WITHOUT A RECOMPILE. NUM1/NUM2 AND STR-VALUE ARE NOT
+000000 *> HERE BECAUSE THEY ALREADY COME FROM REAL BATCH INPUT FILES.
+000000 *> KEYED VSAM KSDS, SAME AS STR-FILE IN STRING-INDEX.cbl, SO
+000000 *> MAINTSCR'S CICS RIDFLD ACCESS AND THE BATCH PROGRAMS' OWN
+000000 *> READS STAY AGAINST THE SAME ORGANIZATION. MAINT-KEY IS ALWAYS
+000000 *> THE LITERAL 'MAINTVAL' - THERE IS ONLY EVER ONE RECORD.
+000100 01  MAINT-RECORD.
+000105     05 MAINT-KEY          PIC X(08).
+000110     05 MAINT-VAR-NUMBER   PIC 99.
+000120     05 MAINT-VAR-TEXT     PIC X(20).
