@@ -0,0 +1,14 @@
+000000 *> ................................................................... <*
+000000 *> CPY - BRACKETS                         :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *> : C - Maximum Tension : C 2024/08/08 :
+000000 *> BRACKET LABELS FOR VAR_NUMBER CLASSIFICATION. BRK-1-MAX IS THE
+000000 *> FIXED LOW/MEDIUM BOUNDARY; THE MEDIUM/HIGH BOUNDARY IS THE
+000000 *> CALLER'S OWN WS-GREATER-VALUE SO THE IFPARM OVERRIDE STILL
+000000 *> APPLIES TO IT. BRK-1-MAX MUST STAY BELOW THE COMPILED-IN
+000000 *> WS-GREATER-VALUE OR THE MEDIUM BRACKET CAN NEVER BE REACHED.
+000100 01  BRACKET-TABLE.
+000110     05 BRK-1-MAX       PIC 99      VALUE 04.
+000120     05 BRK-1-LABEL     PIC X(10)   VALUE 'LOW'.
+000130     05 BRK-2-LABEL     PIC X(10)   VALUE 'MEDIUM'.
+000140     05 BRK-3-LABEL     PIC X(10)   VALUE 'HIGH'.
