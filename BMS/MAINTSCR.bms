@@ -0,0 +1,49 @@
+***********************************************************************
+* BMS - MAINTSCR                           MAXIMUM TENSION            *
+* ......................................................              *
+* MAINTENANCE SCREEN FOR THE HANDFUL OF EXAMPLE-* TEST VALUES THAT    *
+* HAVE NO OTHER EXTERNAL INPUT FILE BEHIND THEM. LETS AN OPERATOR     *
+* KEY IN A NEW VAR_NUMBER / VAR_TEXT PAIR AND SAVE IT TO MAINTVAL     *
+* WITHOUT GOING BACK TO PROGRAMMING FOR A RECOMPILE.                  *
+* 2024/08/08 TD - FIRST CUT.                                          *
+***********************************************************************
+MAINTSCR DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+MAINT1   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='MAINT VALUES - MAINTSCR'
+*
+VNUMLBL  DFHMDF POS=(4,5),                                              X
+               LENGTH=16,                                               X
+               ATTRB=(PROT),                                            X
+               INITIAL='VAR_NUMBER ... :'
+VNUM     DFHMDF POS=(4,23),                                              X
+               LENGTH=2,                                                 X
+               ATTRB=(NUM,UNPROT,FSET),                                  X
+               PICIN='99',                                               X
+               PICOUT='99'
+*
+VTXTLBL  DFHMDF POS=(6,5),                                               X
+               LENGTH=16,                                                X
+               ATTRB=(PROT),                                             X
+               INITIAL='VAR_TEXT ..... :'
+VTXT     DFHMDF POS=(6,23),                                              X
+               LENGTH=20,                                                X
+               ATTRB=(UNPROT,FSET)
+*
+MSGLINE  DFHMDF POS=(22,5),                                              X
+               LENGTH=70,                                                X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
