@@ -0,0 +1,32 @@
+000000 *> ................................................................... <*
+000000 *> CPY - MAINT1                           :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *> : C - Maximum Tension : C 2024/08/08 :
+000000 *> SYMBOLIC MAP FOR BMS/MAINTSCR.bms, MAP MAINT1 - AS PRODUCED BY
+000000 *> THE BMS MAP TRANSLATOR. MAINTSCR.cbl COPYs THIS INTO ITS
+000000 *> WORKING-STORAGE SECTION.
+000100 01  MAINT1I.
+000110     05 FILLER    PIC X(12).
+000120     05 VNUML     COMP PIC S9(4).
+000130     05 VNUMF     PIC X.
+000140     05 FILLER REDEFINES VNUMF.
+000150         10 VNUMA PIC X.
+000160     05 VNUMI     PIC X(02).
+000170     05 VTXTL     COMP PIC S9(4).
+000180     05 VTXTF     PIC X.
+000190     05 FILLER REDEFINES VTXTF.
+000200         10 VTXTA PIC X.
+000210     05 VTXTI     PIC X(20).
+000220     05 MSGLINL   COMP PIC S9(4).
+000230     05 MSGLINF   PIC X.
+000240     05 FILLER REDEFINES MSGLINF.
+000250         10 MSGLINA PIC X.
+000260     05 MSGLINI   PIC X(70).
+000300 01  MAINT1O REDEFINES MAINT1I.
+000310     05 FILLER    PIC X(12).
+000315     05 FILLER    PIC X(03).
+000320     05 VNUMO     PIC X(02).
+000330     05 FILLER    PIC X(03).
+000340     05 VTXTO     PIC X(20).
+000350     05 FILLER    PIC X(03).
+000360     05 MSGLINO   PIC X(70).
