@@ -0,0 +1,101 @@
+000000 *> ................................................................... <*
+000000 *> CBL - MAINTSCR                         :      Maximum Tension       <*
+000000 *> .......................................:........................... <*
+000000 *>                                        :     -__            __-     <*
+000000 *> Teoman Deniz                           : :    :!1!-_    _-!1!:    : <*
+000000 *> maximum-tension.com                    : ::                      :: <*
+000000 *>                                        : :!:    : :: : :  :  ::::!: <*
+000000 *> ...................................... :  :!:: :!:!1:!:!::1:::!!!:  <*
+000000 *> : C - Maximum Tension : C 2024/08/08 : :  ::!::!!1001010!:!11!!::   <*
+000000 *> :.....................:..............: :  :!1!!11000000000011!!:    <*
+000000 *> : License - NON       : U 2024/08/08 : :   ::::!!!1!!1!!!1!!!::     <*
+000000 *> :.....................:..............: :      ::::!::!:::!::::      <*
+000000 *> .......................................:........................... <*
+000000 *> CICS TRANSACTION THAT LETS AN OPERATOR REVIEW AND UPDATE THE
+000000 *> MAINTVAL PARAMETER RECORD (VAR_NUMBER AND VAR_TEXT) WITHOUT
+000000 *> TOUCHING EXAMPLE-IF-ELSE OR EXAMPLE-DISPLAY-WITHOUT-NEWLINE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAINTSCR.
+000300 ENVIRONMENT DIVISION.
+000400 DATA DIVISION.
+000500 WORKING-STORAGE SECTION.
+000510     COPY MAINT1.
+000520     COPY MAINTVAL.
+000530     77 WS-RESP        PIC S9(8) COMP.
+000540     77 WS-MAINT-KEY   PIC X(08) VALUE 'MAINTVAL'.
+000550     77 WS-MSG-LINE    PIC X(70).
+000600 PROCEDURE DIVISION.
+000700 0000-MAIN.
+000710     EXEC CICS HANDLE CONDITION
+000715         MAPFAIL(9000-MAPFAIL)
+000720     END-EXEC.
+000730     PERFORM 1000-LOAD-CURRENT THRU 1000-EXIT.
+000740     PERFORM 2000-SEND-SCREEN THRU 2000-EXIT.
+000750     PERFORM 3000-RECEIVE-SCREEN THRU 3000-EXIT.
+000760     PERFORM 4000-SAVE-MAINT-RECORD THRU 4000-EXIT.
+000770     EXEC CICS RETURN
+000780     END-EXEC.
+000800
+000900 1000-LOAD-CURRENT.
+001000     EXEC CICS READ FILE('MAINTVAL')
+001010         INTO(MAINT-RECORD)
+001020         RIDFLD(WS-MAINT-KEY)
+001025         UPDATE
+001030         RESP(WS-RESP)
+001040     END-EXEC.
+001050     IF WS-RESP NOT = DFHRESP(NORMAL)
+001060         MOVE WS-MAINT-KEY TO MAINT-KEY
+001070         MOVE ZERO TO MAINT-VAR-NUMBER
+001080         MOVE SPACES TO MAINT-VAR-TEXT
+001090     END-IF.
+001100 1000-EXIT.
+001110     EXIT.
+001200
+001300 2000-SEND-SCREEN.
+001310     MOVE MAINT-VAR-NUMBER TO VNUMO.
+001320     MOVE MAINT-VAR-TEXT TO VTXTO.
+001330     EXEC CICS SEND MAP('MAINT1')
+001340         MAPSET('MAINTSCR')
+001350         FROM(MAINT1O)
+001360         ERASE
+001370     END-EXEC.
+001400 2000-EXIT.
+001410     EXIT.
+001500
+001600 3000-RECEIVE-SCREEN.
+001610     EXEC CICS RECEIVE MAP('MAINT1')
+001620         MAPSET('MAINTSCR')
+001630         INTO(MAINT1I)
+001640     END-EXEC.
+001650     MOVE VNUMI TO MAINT-VAR-NUMBER.
+001660     MOVE VTXTI TO MAINT-VAR-TEXT.
+001700 3000-EXIT.
+001710     EXIT.
+001800
+001900 4000-SAVE-MAINT-RECORD.
+002000     EXEC CICS REWRITE FILE('MAINTVAL')
+002010         FROM(MAINT-RECORD)
+002020         RESP(WS-RESP)
+002030     END-EXEC.
+002040     IF WS-RESP = DFHRESP(NOTFND)
+002050         EXEC CICS WRITE FILE('MAINTVAL')
+002060             FROM(MAINT-RECORD)
+002070             RIDFLD(WS-MAINT-KEY)
+002075             RESP(WS-RESP)
+002080         END-EXEC
+002090     END-IF.
+002100 4000-EXIT.
+002110     EXIT.
+002200
+002300 9000-MAPFAIL.
+002310     MOVE 'NO DATA ENTERED - VALUES UNCHANGED' TO WS-MSG-LINE.
+002320     MOVE WS-MSG-LINE TO MSGLINO.
+002330     EXEC CICS SEND MAP('MAINT1')
+002340         MAPSET('MAINTSCR')
+002350         FROM(MAINT1O)
+002360         DATAONLY
+002370     END-EXEC.
+002380     EXEC CICS RETURN
+002390     END-EXEC.
+002400 9000-EXIT.
+002410     EXIT.
